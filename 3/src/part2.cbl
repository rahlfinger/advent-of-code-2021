@@ -1,57 +1,437 @@
       IDENTIFICATION DIVISION.
       PROGRAM-ID. PART-ONE.
-      
+
       ENVIRONMENT DIVISION.
          INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-            SELECT Diagnostics ASSIGN TO 'input.txt'
+            SELECT Diagnostics ASSIGN TO DYNAMIC WS-InputFileName
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT ControlFile ASSIGN TO DYNAMIC WS-ControlFileName
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-ControlFileStatus.
+
+            SELECT BatchList ASSIGN TO DYNAMIC WS-BatchListName
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-BatchListStatus.
+
+            SELECT RejectFile ASSIGN TO 'reject.txt'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT FreqReport ASSIGN TO 'freqrpt.txt'
             ORGANIZATION IS LINE SEQUENTIAL.
-      
+
+            SELECT AuditLog ASSIGN TO 'auditlog.txt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AuditFileStatus.
+
+            SELECT OxygenCheckpoint ASSIGN TO 'oxygen_ckpt.dat'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CkFileStatus.
+
+            SELECT CO2Checkpoint ASSIGN TO 'co2_ckpt.dat'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CkFileStatus.
+
       DATA DIVISION.
          FILE SECTION.
          FD Diagnostics.
          01 DiagnosticsFile.
-            02 Name PIC A(12).
-      
+            02 Name PIC A(20).
+
+         FD ControlFile.
+         01 ControlFileRecord PIC X(2).
+
+         FD BatchList.
+         01 BatchListRecord PIC X(20).
+
+         FD RejectFile.
+         01 RejectFileRecord PIC X(60).
+
+         FD FreqReport.
+         01 FreqReportRecord PIC X(120).
+
+         FD AuditLog.
+         01 AuditLogRecord PIC X(120).
+
+         FD OxygenCheckpoint.
+         01 OxygenCkRecord.
+            02 CK-InputFile PIC X(20).
+            02 CK-TopLevel PIC 9(2).
+            02 CK-Values   PIC X(20).
+            02 CK-Locked   PIC X(20).
+
+         FD CO2Checkpoint.
+         01 CO2CkRecord.
+            02 CK2-InputFile PIC X(20).
+            02 CK2-TopLevel PIC 9(2).
+            02 CK2-Values   PIC X(20).
+            02 CK2-Locked   PIC X(20).
+
          WORKING-STORAGE SECTION.
          01 WS-Diagnostics.
-            02 WS-Binary PIC 9(1) OCCURS 12 TIMES.
+            02 WS-Binary PIC 9(1) OCCURS 1 TO 20 TIMES DEPENDING ON WS-BitWidth.
          01 WS-Eof PIC A(1).
          01 WS-Iterator PIC 9(2) VALUE 0.
          01 WS-TopLevelIterator PIC 9(2) VALUE 0.
+
+         01 WS-MinBitWidth PIC 9(2) VALUE 1.
+         01 WS-MaxBitWidth PIC 9(2) VALUE 20.
+         01 WS-BitWidth PIC 9(2) VALUE 12.
          01 WS-IteratorMAX PIC 9(2) VALUE 13.
          01 WS-Bits PIC 9(2) VALUE 12.
-      
-         01  WS-Totals. 
-           02  WS-BitSum PIC S9999 OCCURS 12 TIMES VALUE ZEROS. 
-           02  WS-BitDecisionSum PIC S9999 OCCURS 12 TIMES VALUE ZEROS. 
-           02  WS-Answer PIC 9(10) VALUE ZERO.
-           02  WS-Oxygen PIC 9(10) VALUE ZERO.
-           02  WS-CO2 PIC 9(10) VALUE ZERO.
+
+         01 WS-ControlFileName PIC X(12) VALUE 'bitwidth.dat'.
+         01 WS-ControlFileStatus PIC XX VALUE '00'.
+         01 WS-ControlRecord PIC X(2).
+
+         01 WS-LineNumber PIC 9(6) VALUE 0.
+         01 WS-RejectCount PIC 9(6) VALUE 0.
+         01 WS-RejectLogged PIC X(1) VALUE 'N'.
+         01 WS-LineValid PIC A(1) VALUE 'Y'.
+         01 WS-BadPosition PIC 9(2) VALUE 0.
+
+         01 WS-CkFileStatus PIC XX VALUE '00'.
+         01 WS-StartIterator PIC 9(2) VALUE 1.
+         01 WS-CkValuesText PIC X(20) VALUE SPACES.
+         01 WS-CkLockedText PIC X(20) VALUE SPACES.
+
+         01 WS-InputFileName PIC X(20) VALUE 'input.txt'.
+         01 WS-CmdLineArg PIC X(20) VALUE SPACES.
+         01 WS-BatchListName PIC X(20) VALUE 'batchlist.dat'.
+         01 WS-BatchListStatus PIC XX VALUE '00'.
+         01 WS-MaxBatch PIC 9(2) VALUE 20.
+         01 WS-BatchCount PIC 9(2) VALUE 0.
+         01 WS-BatchIterator PIC 9(2) VALUE 0.
+         01 WS-BatchNameTable.
+           02 WS-BatchName PIC X(20) OCCURS 1 TO 20 TIMES DEPENDING ON WS-BatchCount.
+
+         01 WS-GrandRejectCount PIC 9(8) VALUE 0.
+         01 WS-GrandAnswer PIC 9(18) VALUE 0.
+
+         01 WS-ProgramLabel PIC X(8) VALUE 'PART-TWO'.
+         01 WS-AuditFileStatus PIC XX VALUE '00'.
+         01 WS-RunDate PIC X(10).
+         01 WS-AuditTimestamp PIC X(16).
+         01 WS-AuditTime PIC X(8).
+
+         01 WS-AuditLine.
+           02 WS-AU-Label1     PIC X(6)  VALUE 'WHEN: '.
+           02 WS-AU-Timestamp  PIC X(16).
+           02 FILLER           PIC X(2)  VALUE SPACES.
+           02 WS-AU-Label2     PIC X(6)  VALUE 'PGM: '.
+           02 WS-AU-Program    PIC X(8).
+           02 FILLER           PIC X(2)  VALUE SPACES.
+           02 WS-AU-Label3     PIC X(11) VALUE 'INPUT FILE:'.
+           02 WS-AU-InputFile  PIC X(20).
+           02 FILLER           PIC X(2)  VALUE SPACES.
+           02 WS-AU-Label4     PIC X(8)  VALUE 'RECORDS:'.
+           02 WS-AU-RecordCount PIC ZZZZZ9.
+           02 FILLER           PIC X(2)  VALUE SPACES.
+           02 WS-AU-Label5     PIC X(8)  VALUE 'ANSWER:'.
+           02 WS-AU-Answer     PIC Z(17)9.
+
+         01 WS-FreqZeroCount PIC 9(6) VALUE 0.
+         01 WS-FreqOneCount PIC 9(6) VALUE 0.
+         01 WS-FreqZeroPct PIC 999V99 VALUE 0.
+         01 WS-FreqOnePct PIC 999V99 VALUE 0.
+         01 WS-FreqPassLabel PIC X(3) VALUE SPACES.
+
+         01 WS-FreqLine.
+           02 WS-FR-Label0  PIC X(6)  VALUE 'PASS: '.
+           02 WS-FR-PassLbl PIC X(3).
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 WS-FR-Label0b PIC X(4)  VALUE 'ITR:'.
+           02 WS-FR-TopIter PIC Z9.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 WS-FR-Label1  PIC X(9)  VALUE 'BIT POS '.
+           02 WS-FR-BitPos  PIC Z9.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 WS-FR-Label2  PIC X(7)  VALUE 'ZEROS: '.
+           02 WS-FR-ZeroCnt PIC ZZZZZ9.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 WS-FR-Label3  PIC X(11) VALUE 'ZERO PCT: '.
+           02 WS-FR-ZeroPct PIC ZZ9.99.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 WS-FR-Label4  PIC X(6)  VALUE 'ONES: '.
+           02 WS-FR-OneCnt  PIC ZZZZZ9.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 WS-FR-Label5  PIC X(10) VALUE 'ONE PCT: '.
+           02 WS-FR-OnePct  PIC ZZ9.99.
+
+         01 WS-RejectLine.
+           02 WS-RJ-Label1  PIC X(5)  VALUE 'LINE '.
+           02 WS-RJ-LineNum PIC ZZZZZ9.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 WS-RJ-Label2  PIC X(4)  VALUE 'POS '.
+           02 WS-RJ-BadPos  PIC Z9.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 WS-RJ-Label3  PIC X(5)  VALUE 'DATA:'.
+           02 WS-RJ-Data    PIC X(20).
+
+         01  WS-Totals.
+           02  WS-Answer PIC 9(18) VALUE ZERO.
+           02  WS-Oxygen PIC 9(18) VALUE ZERO.
+           02  WS-CO2 PIC 9(18) VALUE ZERO.
            02  WS-Counter PIC 9(10) VALUE ZERO.
-           02  WS-ExponentResult PIC 9(10) VALUE ZERO.
-           02  WS-BitLocked PIC 9(1) OCCURS 12 TIMES VALUE ZEROS. 
-           02  WS-BitValues PIC 9(1) OCCURS 12 TIMES VALUE ZEROS. 
-           02  WS-Latest PIC 9(1) OCCURS 12 TIMES VALUE ZEROS. 
-           02  WS-IsAMatch PIC S99 VALUE 1. 
-           02  WS-LineMatches PIC 9(13) VALUE 0. 
-      
+           02  WS-ExponentResult PIC 9(18) VALUE ZERO.
+           02  WS-IsAMatch PIC S99 VALUE 1.
+           02  WS-LineMatches PIC 9(13) VALUE 0.
+           02  WS-OxygenConverged PIC X(1) VALUE 'N'.
+           02  WS-CO2Converged PIC X(1) VALUE 'N'.
+
+         01 WS-BitSumTable.
+           02  WS-BitSum PIC S9999 OCCURS 1 TO 20 TIMES DEPENDING ON WS-BitWidth VALUE ZERO.
+         01 WS-BitDecisionSumTable.
+           02  WS-BitDecisionSum PIC S9999 OCCURS 1 TO 20 TIMES DEPENDING ON WS-BitWidth VALUE ZERO.
+         01 WS-BitLockedTable.
+           02  WS-BitLocked PIC 9(1) OCCURS 1 TO 20 TIMES DEPENDING ON WS-BitWidth VALUE ZERO.
+         01 WS-BitValuesTable.
+           02  WS-BitValues PIC 9(1) OCCURS 1 TO 20 TIMES DEPENDING ON WS-BitWidth VALUE ZERO.
+         01 WS-LatestTable.
+           02  WS-Latest PIC 9(1) OCCURS 1 TO 20 TIMES DEPENDING ON WS-BitWidth VALUE ZERO.
+
       PROCEDURE DIVISION.
 
-         PERFORM MainOxygenProcedure VARYING WS-TopLevelIterator FROM 1 BY 1 UNTIL WS-TopLevelIterator=WS-IteratorMAX.
+         PERFORM DetermineBitWidth.
+         PERFORM DetermineBatchList.
+
+         OPEN OUTPUT RejectFile.
+         CLOSE RejectFile.
+         OPEN OUTPUT FreqReport.
+         CLOSE FreqReport.
+
+         PERFORM ProcessBatch VARYING WS-BatchIterator FROM 1 BY 1 UNTIL WS-BatchIterator > WS-BatchCount.
+
+         DISPLAY 'Grand Total Rejected Records: ' WS-GrandRejectCount.
+         DISPLAY 'Grand Total Life Support Rating (sum of per-batch answers): ' WS-GrandAnswer.
+      STOP RUN.
+
+      DetermineBatchList.
+         MOVE 'batchlist.dat' TO WS-BatchListName
+         ACCEPT WS-CmdLineArg FROM COMMAND-LINE
+         IF WS-CmdLineArg NOT = SPACES THEN
+           MOVE WS-CmdLineArg TO WS-BatchListName
+         END-IF
+
+         MOVE 0 TO WS-BatchCount
+         MOVE 'N' TO WS-Eof
+         OPEN INPUT BatchList
+         IF WS-BatchListStatus = '00' THEN
+           PERFORM UNTIL WS-Eof = 'Y' OR WS-BatchCount = WS-MaxBatch
+             READ BatchList
+               AT END
+                 MOVE 'Y' TO WS-Eof
+               NOT AT END
+                 ADD 1 TO WS-BatchCount
+                 MOVE BatchListRecord TO WS-BatchName (WS-BatchCount)
+             END-READ
+           END-PERFORM
+           IF WS-BatchCount = WS-MaxBatch AND WS-Eof NOT = 'Y' THEN
+             READ BatchList
+               AT END
+                 MOVE 'Y' TO WS-Eof
+               NOT AT END
+                 DISPLAY 'WARNING: ' WS-BatchListName
+                   ' has more than ' WS-MaxBatch
+                   ' entries - batches beyond the first '
+                   WS-MaxBatch ' were dropped'
+             END-READ
+           END-IF
+           CLOSE BatchList
+         END-IF
+         MOVE 'N' TO WS-Eof
+
+         IF WS-BatchCount = 0 THEN
+           MOVE 1 TO WS-BatchCount
+           MOVE 'input.txt' TO WS-BatchName (1)
+         END-IF
+      .
+
+      ProcessBatch.
+         MOVE WS-BatchName (WS-BatchIterator) TO WS-InputFileName
+         MOVE 0 TO WS-RejectCount
+         MOVE 'N' TO WS-RejectLogged
+         MOVE 0 TO WS-Oxygen WS-CO2 WS-Answer
+         MOVE 'N' TO WS-OxygenConverged WS-CO2Converged
+         PERFORM Clean VARYING WS-TopLevelIterator FROM 1 BY 1 UNTIL WS-TopLevelIterator=WS-IteratorMAX
+
+         PERFORM LoadOxygenCheckpoint.
+         PERFORM MainOxygenProcedure VARYING WS-TopLevelIterator FROM WS-StartIterator BY 1 UNTIL WS-TopLevelIterator=WS-IteratorMAX.
+         PERFORM ClearOxygenCheckpoint.
+         PERFORM VerifyOxygenConvergence.
+
+         IF WS-OxygenConverged NOT = 'Y' THEN
+           DISPLAY 'FATAL: oxygen generator search for ' WS-InputFileName
+             ' did not converge to a single candidate record (' WS-LineMatches
+             ' still matching against the fully-decided bit criteria) - run aborted'
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF
 
          PERFORM CalculateOxygenDecimal VARYING WS-TopLevelIterator FROM 1 BY 1 UNTIL WS-TopLevelIterator=WS-IteratorMAX.
-         DISPLAY 'Oxygen: ' WS-Oxygen.
+         DISPLAY 'Batch ' WS-BatchIterator ' (' WS-InputFileName ') Oxygen: ' WS-Oxygen.
 
          PERFORM Clean VARYING WS-TopLevelIterator FROM 1 BY 1 UNTIL WS-TopLevelIterator=WS-IteratorMAX.
-         PERFORM MainCO2Procedure VARYING WS-TopLevelIterator FROM 1 BY 1 UNTIL WS-TopLevelIterator=WS-IteratorMAX.
+         PERFORM LoadCO2Checkpoint.
+         PERFORM MainCO2Procedure VARYING WS-TopLevelIterator FROM WS-StartIterator BY 1 UNTIL WS-TopLevelIterator=WS-IteratorMAX.
+         PERFORM ClearCO2Checkpoint.
+         PERFORM VerifyCO2Convergence.
+
+         IF WS-CO2Converged NOT = 'Y' THEN
+           DISPLAY 'FATAL: CO2 scrubber search for ' WS-InputFileName
+             ' did not converge to a single candidate record (' WS-LineMatches
+             ' still matching against the fully-decided bit criteria) - run aborted'
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF
 
          PERFORM CalculateCO2Decimal VARYING WS-TopLevelIterator FROM 1 BY 1 UNTIL WS-TopLevelIterator=WS-IteratorMAX.
-         DISPLAY 'CO2: ' WS-CO2.
+         DISPLAY 'Batch ' WS-BatchIterator ' CO2: ' WS-CO2.
 
          COMPUTE WS-Answer = WS-Oxygen * WS-CO2.
-         DISPLAY 'Part 2 Answer: ' WS-Answer.
-      STOP RUN.
+         DISPLAY 'Batch ' WS-BatchIterator ' Answer: ' WS-Answer.
+         DISPLAY 'Batch ' WS-BatchIterator ' Rejected Records: ' WS-RejectCount.
+
+         PERFORM WriteAuditLog
+
+         ADD WS-Answer TO WS-GrandAnswer
+         ADD WS-RejectCount TO WS-GrandRejectCount
+      .
+
+      WriteAuditLog.
+         ACCEPT WS-RunDate FROM DATE YYYYMMDD
+         ACCEPT WS-AuditTime FROM TIME
+         STRING WS-RunDate DELIMITED BY SIZE
+                WS-AuditTime DELIMITED BY SIZE
+           INTO WS-AuditTimestamp
+         MOVE WS-AuditTimestamp TO WS-AU-Timestamp
+         MOVE WS-ProgramLabel TO WS-AU-Program
+         MOVE WS-InputFileName TO WS-AU-InputFile
+         MOVE WS-LineNumber TO WS-AU-RecordCount
+         MOVE WS-Answer TO WS-AU-Answer
+
+         OPEN EXTEND AuditLog
+         IF WS-AuditFileStatus NOT = '00' THEN
+           OPEN OUTPUT AuditLog
+         END-IF
+         MOVE WS-AuditLine TO AuditLogRecord
+         WRITE AuditLogRecord
+         CLOSE AuditLog
+      .
+
+      DetermineBitWidth.
+         MOVE 12 TO WS-BitWidth
+         OPEN INPUT ControlFile
+         IF WS-ControlFileStatus = '00' THEN
+           READ ControlFile INTO WS-ControlRecord
+             AT END
+               CONTINUE
+             NOT AT END
+               IF WS-ControlRecord IS NUMERIC THEN
+                 MOVE WS-ControlRecord TO WS-BitWidth
+               END-IF
+           END-READ
+           CLOSE ControlFile
+         END-IF
+         IF WS-BitWidth < WS-MinBitWidth OR WS-BitWidth > WS-MaxBitWidth THEN
+           DISPLAY 'WARNING: bit width in ' WS-ControlFileName
+             ' is out of the supported 1-20 range - defaulting to 12'
+           MOVE 12 TO WS-BitWidth
+         END-IF
+         MOVE WS-BitWidth TO WS-Bits
+         COMPUTE WS-IteratorMAX = WS-BitWidth + 1
+      .
+
+      EncodeCheckpointChar.
+        MOVE WS-BitValues (WS-Iterator) TO WS-CkValuesText (WS-Iterator:1)
+        MOVE WS-BitLocked (WS-Iterator) TO WS-CkLockedText (WS-Iterator:1)
+      .
+
+      DecodeCheckpointChar.
+        MOVE WS-CkValuesText (WS-Iterator:1) TO WS-BitValues (WS-Iterator)
+        MOVE WS-CkLockedText (WS-Iterator:1) TO WS-BitLocked (WS-Iterator)
+      .
+
+      LoadOxygenCheckpoint.
+         MOVE 1 TO WS-StartIterator
+         OPEN INPUT OxygenCheckpoint
+         IF WS-CkFileStatus = '00' THEN
+           READ OxygenCheckpoint
+             AT END
+               CONTINUE
+             NOT AT END
+               IF CK-InputFile = WS-InputFileName THEN
+                 MOVE CK-Values TO WS-CkValuesText
+                 MOVE CK-Locked TO WS-CkLockedText
+                 PERFORM DecodeCheckpointChar VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+                 COMPUTE WS-StartIterator = CK-TopLevel + 1
+                 DISPLAY 'Resuming oxygen search from bit position ' WS-StartIterator
+               ELSE
+                 DISPLAY 'NOTE: ignoring oxygen checkpoint written for a different input file'
+               END-IF
+           END-READ
+           CLOSE OxygenCheckpoint
+         END-IF
+      .
+
+      SaveOxygenCheckpoint.
+         MOVE SPACES TO WS-CkValuesText
+         MOVE SPACES TO WS-CkLockedText
+         PERFORM EncodeCheckpointChar VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+         MOVE WS-InputFileName TO CK-InputFile
+         MOVE WS-TopLevelIterator TO CK-TopLevel
+         MOVE WS-CkValuesText TO CK-Values
+         MOVE WS-CkLockedText TO CK-Locked
+         OPEN OUTPUT OxygenCheckpoint
+         WRITE OxygenCkRecord
+         CLOSE OxygenCheckpoint
+      .
+
+      ClearOxygenCheckpoint.
+         OPEN OUTPUT OxygenCheckpoint
+         CLOSE OxygenCheckpoint
+      .
+
+      LoadCO2Checkpoint.
+         MOVE 1 TO WS-StartIterator
+         OPEN INPUT CO2Checkpoint
+         IF WS-CkFileStatus = '00' THEN
+           READ CO2Checkpoint
+             AT END
+               CONTINUE
+             NOT AT END
+               IF CK2-InputFile = WS-InputFileName THEN
+                 MOVE CK2-Values TO WS-CkValuesText
+                 MOVE CK2-Locked TO WS-CkLockedText
+                 PERFORM DecodeCheckpointChar VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+                 COMPUTE WS-StartIterator = CK2-TopLevel + 1
+                 DISPLAY 'Resuming CO2 search from bit position ' WS-StartIterator
+               ELSE
+                 DISPLAY 'NOTE: ignoring CO2 checkpoint written for a different input file'
+               END-IF
+           END-READ
+           CLOSE CO2Checkpoint
+         END-IF
+      .
+
+      SaveCO2Checkpoint.
+         MOVE SPACES TO WS-CkValuesText
+         MOVE SPACES TO WS-CkLockedText
+         PERFORM EncodeCheckpointChar VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+         MOVE WS-InputFileName TO CK2-InputFile
+         MOVE WS-TopLevelIterator TO CK2-TopLevel
+         MOVE WS-CkValuesText TO CK2-Values
+         MOVE WS-CkLockedText TO CK2-Locked
+         OPEN OUTPUT CO2Checkpoint
+         WRITE CO2CkRecord
+         CLOSE CO2Checkpoint
+      .
+
+      ClearCO2Checkpoint.
+         OPEN OUTPUT CO2Checkpoint
+         CLOSE CO2Checkpoint
+      .
 
       Clean.
          SET WS-Latest (WS-TopLevelIterator) TO 0
@@ -71,24 +451,77 @@
       .
 
       ProcessInputFile.
+         MOVE 0 TO WS-LineNumber
          OPEN INPUT Diagnostics.
+         OPEN EXTEND RejectFile.
             PERFORM UNTIL WS-Eof='Y'
                READ Diagnostics INTO WS-Diagnostics
                   AT END
                     MOVE 'Y' TO WS-Eof
                   NOT AT END
-                    SET WS-IsAMatch TO 1
-                    PERFORM IsAMatch VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+                    ADD 1 TO WS-LineNumber
+                    MOVE 'Y' TO WS-LineValid
+                    MOVE 0 TO WS-BadPosition
+                    PERFORM ValidateDiagnosticChar VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
 
-                    IF WS-IsAMatch IS POSITIVE THEN
-                      ADD 1 TO WS-LineMatches
-                      PERFORM SaveLatest VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
-                      PERFORM BitAggregate VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+                    IF WS-LineValid = 'N' THEN
+                      IF WS-RejectLogged = 'N' THEN
+                        ADD 1 TO WS-RejectCount
+                        PERFORM WriteRejectRecord
+                      END-IF
+                    ELSE
+                      SET WS-IsAMatch TO 1
+                      PERFORM IsAMatch VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+
+                      IF WS-IsAMatch IS POSITIVE THEN
+                        ADD 1 TO WS-LineMatches
+                        PERFORM SaveLatest VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+                        PERFORM BitAggregate VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+                      END-IF
                     END-IF
                END-READ
             END-PERFORM.
          CLOSE Diagnostics
-      . 
+         CLOSE RejectFile
+         MOVE 'Y' TO WS-RejectLogged
+      .
+
+      ValidateDiagnosticChar.
+        IF Name (WS-Iterator:1) NOT = '0' AND Name (WS-Iterator:1) NOT = '1' THEN
+          IF WS-LineValid = 'Y' THEN
+            MOVE 'N' TO WS-LineValid
+            MOVE WS-Iterator TO WS-BadPosition
+          END-IF
+        END-IF
+      .
+
+      WriteRejectRecord.
+         MOVE WS-LineNumber TO WS-RJ-LineNum
+         MOVE WS-BadPosition TO WS-RJ-BadPos
+         MOVE Name TO WS-RJ-Data
+         MOVE WS-RejectLine TO RejectFileRecord
+         WRITE RejectFileRecord
+      .
+
+      WriteFreqPosition.
+         IF WS-LineMatches > 0 THEN
+           COMPUTE WS-FreqOneCount = (WS-LineMatches + WS-BitSum (WS-Iterator)) / 2
+           COMPUTE WS-FreqZeroCount = WS-LineMatches - WS-FreqOneCount
+           COMPUTE WS-FreqZeroPct ROUNDED = (WS-FreqZeroCount * 100) / WS-LineMatches
+           COMPUTE WS-FreqOnePct ROUNDED = (WS-FreqOneCount * 100) / WS-LineMatches
+         ELSE
+           MOVE 0 TO WS-FreqZeroCount WS-FreqOneCount WS-FreqZeroPct WS-FreqOnePct
+         END-IF
+         MOVE WS-FreqPassLabel TO WS-FR-PassLbl
+         MOVE WS-TopLevelIterator TO WS-FR-TopIter
+         MOVE WS-Iterator TO WS-FR-BitPos
+         MOVE WS-FreqZeroCount TO WS-FR-ZeroCnt
+         MOVE WS-FreqZeroPct TO WS-FR-ZeroPct
+         MOVE WS-FreqOneCount TO WS-FR-OneCnt
+         MOVE WS-FreqOnePct TO WS-FR-OnePct
+         MOVE WS-FreqLine TO FreqReportRecord
+         WRITE FreqReportRecord
+      .
 
       BitOxygenDecisions.
         IF WS-BitSum (WS-Iterator) IS POSITIVE THEN
@@ -109,7 +542,7 @@
           SET WS-BitDecisionSum (WS-Iterator) TO 0
         END-IF
       .
-      
+
       BitAggregate.
         IF WS-Binary (WS-Iterator) IS POSITIVE THEN
           ADD 1 TO WS-BitSum (WS-Iterator)
@@ -117,12 +550,12 @@
           SUBTRACT 1 FROM WS-BitSum (WS-Iterator)
         END-IF
       .
-      
+
       CalculateOxygenDecimal.
         COMPUTE WS-ExponentResult = WS-BitValues(WS-TopLevelIterator) * (2 ** (WS-Bits - WS-TopLevelIterator)).
         ADD WS-ExponentResult TO WS-Oxygen
       .
-      
+
       CalculateCO2Decimal.
         COMPUTE WS-ExponentResult = WS-BitValues(WS-TopLevelIterator) * (2 ** (WS-Bits - WS-TopLevelIterator)).
         ADD WS-ExponentResult TO WS-CO2
@@ -132,7 +565,12 @@
          MOVE 'N' TO WS-Eof
          PERFORM CleanFileData VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX.
          PERFORM ProcessInputFile.
-         
+
+         MOVE 'OXY' TO WS-FreqPassLabel
+         OPEN EXTEND FreqReport
+         PERFORM WriteFreqPosition VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+         CLOSE FreqReport
+
          PERFORM BitOxygenDecisions VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX.
 
          IF WS-LineMatches = 1 THEN
@@ -142,6 +580,18 @@
            SET WS-BitValues (WS-TopLevelIterator) TO WS-BitDecisionSum (WS-TopLevelIterator)
            SET WS-BitLocked (WS-TopLevelIterator) TO 1
          END-IF
+         PERFORM SaveOxygenCheckpoint
+      .
+
+      VerifyOxygenConvergence.
+         MOVE 'N' TO WS-Eof
+         PERFORM CleanFileData VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX.
+         PERFORM ProcessInputFile.
+         IF WS-LineMatches = 1 THEN
+           MOVE 'Y' TO WS-OxygenConverged
+         ELSE
+           MOVE 'N' TO WS-OxygenConverged
+         END-IF
       .
 
       MainCO2Procedure.
@@ -149,6 +599,11 @@
          PERFORM CleanFileData VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX.
          PERFORM ProcessInputFile.
 
+         MOVE 'CO2' TO WS-FreqPassLabel
+         OPEN EXTEND FreqReport
+         PERFORM WriteFreqPosition VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+         CLOSE FreqReport
+
          PERFORM BitCO2Decisions VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX.
 
          IF WS-LineMatches = 1 THEN
@@ -158,8 +613,20 @@
            SET WS-BitValues (WS-TopLevelIterator) TO WS-BitDecisionSum (WS-TopLevelIterator)
            SET WS-BitLocked (WS-TopLevelIterator) TO 1
          END-IF
+         PERFORM SaveCO2Checkpoint
+      .
+
+      VerifyCO2Convergence.
+         MOVE 'N' TO WS-Eof
+         PERFORM CleanFileData VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX.
+         PERFORM ProcessInputFile.
+         IF WS-LineMatches = 1 THEN
+           MOVE 'Y' TO WS-CO2Converged
+         ELSE
+           MOVE 'N' TO WS-CO2Converged
+         END-IF
       .
-      
+
       LockDown.
          SET WS-BitValues (WS-Iterator) TO WS-Latest (WS-Iterator)
          SET WS-BitLocked (WS-Iterator) TO 1
