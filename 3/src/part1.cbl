@@ -1,61 +1,419 @@
       IDENTIFICATION DIVISION.
       PROGRAM-ID. PART-ONE.
-      
+
       ENVIRONMENT DIVISION.
          INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-            SELECT Diagnostics ASSIGN TO 'input.txt'
+            SELECT Diagnostics ASSIGN TO DYNAMIC WS-InputFileName
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT ControlFile ASSIGN TO DYNAMIC WS-ControlFileName
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-ControlFileStatus.
+
+            SELECT BatchList ASSIGN TO DYNAMIC WS-BatchListName
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-BatchListStatus.
+
+            SELECT PowerReport ASSIGN TO 'powerrpt.txt'
             ORGANIZATION IS LINE SEQUENTIAL.
-      
+
+            SELECT RejectFile ASSIGN TO 'reject.txt'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT TieLog ASSIGN TO 'tielog.txt'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT FreqReport ASSIGN TO 'freqrpt.txt'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT AuditLog ASSIGN TO 'auditlog.txt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AuditFileStatus.
+
       DATA DIVISION.
          FILE SECTION.
          FD Diagnostics.
          01 DiagnosticsFile.
-            02 Name PIC A(12).
-      
+            02 Name PIC A(20).
+
+         FD ControlFile.
+         01 ControlFileRecord PIC X(2).
+
+         FD BatchList.
+         01 BatchListRecord PIC X(20).
+
+         FD PowerReport.
+         01 PowerReportRecord PIC X(100).
+
+         FD RejectFile.
+         01 RejectFileRecord PIC X(60).
+
+         FD TieLog.
+         01 TieLogRecord PIC X(60).
+
+         FD FreqReport.
+         01 FreqReportRecord PIC X(100).
+
+         FD AuditLog.
+         01 AuditLogRecord PIC X(120).
+
          WORKING-STORAGE SECTION.
          01 WS-Diagnostics.
-            02 WS-Binary PIC 9(1) OCCURS 12 TIMES.
+            02 WS-Binary PIC 9(1) OCCURS 1 TO 20 TIMES DEPENDING ON WS-BitWidth.
          01 WS-Eof PIC A(1).
          01 WS-Iterator PIC 9(2) VALUE 0.
-      
-         01  WS-Totals. 
-           02  WS-BitSum PIC S9999 OCCURS 12 TIMES VALUE ZEROS. 
-           02  WS-BitGammaSum PIC S9999 OCCURS 12 TIMES VALUE ZEROS. 
-           02  WS-BitEpsilonSum PIC S9999 OCCURS 12 TIMES VALUE ZEROS. 
-           02  WS-Answer PIC 9(10) VALUE ZERO.
-           02  WS-EpsilonRate PIC 9(10) VALUE ZERO.
-           02  WS-GammaRate PIC 9(10) VALUE ZERO.
-           02  WS-ExponentResult PIC 9(10) VALUE ZERO.
-      
+         01 WS-LineNumber PIC 9(6) VALUE 0.
+         01 WS-RecordCount PIC 9(6) VALUE 0.
+         01 WS-RejectCount PIC 9(6) VALUE 0.
+         01 WS-LineValid PIC A(1) VALUE 'Y'.
+         01 WS-BadPosition PIC 9(2) VALUE 0.
+         01 WS-TieCount PIC 9(6) VALUE 0.
+
+         01 WS-TieLine.
+           02 WS-TL-Label1  PIC X(9)  VALUE 'BIT POS '.
+           02 WS-TL-BitPos  PIC Z9.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 WS-TL-Label2  PIC X(15) VALUE 'TIE COUNT EACH:'.
+           02 WS-TL-TieCnt  PIC ZZZZZ9.
+
+         01 WS-ProgramLabel PIC X(8) VALUE 'PART-ONE'.
+         01 WS-AuditFileStatus PIC XX VALUE '00'.
+         01 WS-AuditTimestamp PIC X(16).
+         01 WS-AuditTime PIC X(8).
+
+         01 WS-AuditLine.
+           02 WS-AU-Label1     PIC X(6)  VALUE 'WHEN: '.
+           02 WS-AU-Timestamp  PIC X(16).
+           02 FILLER           PIC X(2)  VALUE SPACES.
+           02 WS-AU-Label2     PIC X(6)  VALUE 'PGM: '.
+           02 WS-AU-Program    PIC X(8).
+           02 FILLER           PIC X(2)  VALUE SPACES.
+           02 WS-AU-Label3     PIC X(11) VALUE 'INPUT FILE:'.
+           02 WS-AU-InputFile  PIC X(20).
+           02 FILLER           PIC X(2)  VALUE SPACES.
+           02 WS-AU-Label4     PIC X(8)  VALUE 'RECORDS:'.
+           02 WS-AU-RecordCount PIC ZZZZZ9.
+           02 FILLER           PIC X(2)  VALUE SPACES.
+           02 WS-AU-Label5     PIC X(8)  VALUE 'ANSWER:'.
+           02 WS-AU-Answer     PIC Z(17)9.
+
+         01 WS-FreqZeroCount PIC 9(6) VALUE 0.
+         01 WS-FreqOneCount PIC 9(6) VALUE 0.
+         01 WS-FreqValidCount PIC 9(6) VALUE 0.
+         01 WS-FreqZeroPct PIC 999V99 VALUE 0.
+         01 WS-FreqOnePct PIC 999V99 VALUE 0.
+
+         01 WS-FreqLine.
+           02 WS-FR-Label1  PIC X(9)  VALUE 'BIT POS '.
+           02 WS-FR-BitPos  PIC Z9.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 WS-FR-Label2  PIC X(7)  VALUE 'ZEROS: '.
+           02 WS-FR-ZeroCnt PIC ZZZZZ9.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 WS-FR-Label3  PIC X(11) VALUE 'ZERO PCT: '.
+           02 WS-FR-ZeroPct PIC ZZ9.99.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 WS-FR-Label4  PIC X(6)  VALUE 'ONES: '.
+           02 WS-FR-OneCnt  PIC ZZZZZ9.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 WS-FR-Label5  PIC X(10) VALUE 'ONE PCT: '.
+           02 WS-FR-OnePct  PIC ZZ9.99.
+
+         01 WS-RejectLine.
+           02 WS-RJ-Label1  PIC X(5)  VALUE 'LINE '.
+           02 WS-RJ-LineNum PIC ZZZZZ9.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 WS-RJ-Label2  PIC X(4)  VALUE 'POS '.
+           02 WS-RJ-BadPos  PIC Z9.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 WS-RJ-Label3  PIC X(5)  VALUE 'DATA:'.
+           02 WS-RJ-Data    PIC X(20).
+
+         01 WS-MinBitWidth PIC 9(2) VALUE 1.
+         01 WS-MaxBitWidth PIC 9(2) VALUE 20.
+         01 WS-BitWidth PIC 9(2) VALUE 12.
+         01 WS-Bits PIC 9(2) VALUE 12.
+         01 WS-IteratorMAX PIC 9(2) VALUE 13.
+
+         01 WS-ControlFileName PIC X(12) VALUE 'bitwidth.dat'.
+         01 WS-ControlFileStatus PIC XX VALUE '00'.
+         01 WS-ControlRecord PIC X(2).
+
+         01 WS-InputFileName PIC X(20) VALUE 'input.txt'.
+         01 WS-RunDate PIC X(10).
+
+         01 WS-CmdLineArg PIC X(20) VALUE SPACES.
+         01 WS-BatchListName PIC X(20) VALUE 'batchlist.dat'.
+         01 WS-BatchListStatus PIC XX VALUE '00'.
+         01 WS-MaxBatch PIC 9(2) VALUE 20.
+         01 WS-BatchCount PIC 9(2) VALUE 0.
+         01 WS-BatchIterator PIC 9(2) VALUE 0.
+         01 WS-BatchNameTable.
+           02 WS-BatchName PIC X(20) OCCURS 1 TO 20 TIMES DEPENDING ON WS-BatchCount.
+
+         01 WS-GrandRejectCount PIC 9(8) VALUE 0.
+         01 WS-GrandAnswer PIC 9(18) VALUE 0.
+
+         01 WS-PowerReportLine.
+           02 WS-PR-Label0     PIC X(7)  VALUE 'BATCH: '.
+           02 WS-PR-BatchNum   PIC Z9.
+           02 FILLER           PIC X(2)  VALUE SPACES.
+           02 WS-PR-Label1     PIC X(10) VALUE 'RUN DATE:'.
+           02 WS-PR-RunDate    PIC X(10).
+           02 FILLER           PIC X(2)  VALUE SPACES.
+           02 WS-PR-Label2     PIC X(11) VALUE 'INPUT FILE:'.
+           02 WS-PR-InputFile  PIC X(20).
+           02 FILLER           PIC X(2)  VALUE SPACES.
+           02 WS-PR-Label3     PIC X(8)  VALUE 'RECORDS:'.
+           02 WS-PR-RecordCount PIC ZZZZZ9.
+
+         01 WS-PowerReportLine2.
+           02 WS-PR2-Label1    PIC X(12) VALUE 'GAMMA RATE:'.
+           02 WS-PR2-Gamma     PIC Z(17)9.
+           02 FILLER           PIC X(2)  VALUE SPACES.
+           02 WS-PR2-Label2    PIC X(14) VALUE 'EPSILON RATE:'.
+           02 WS-PR2-Epsilon   PIC Z(17)9.
+           02 FILLER           PIC X(2)  VALUE SPACES.
+           02 WS-PR2-Label3    PIC X(9)  VALUE 'ANSWER:'.
+           02 WS-PR2-Answer    PIC Z(17)9.
+
+         01  WS-Totals.
+           02  WS-Answer PIC 9(18) VALUE ZERO.
+           02  WS-EpsilonRate PIC 9(18) VALUE ZERO.
+           02  WS-GammaRate PIC 9(18) VALUE ZERO.
+           02  WS-ExponentResult PIC 9(18) VALUE ZERO.
+
+         01 WS-BitSumTable.
+           02  WS-BitSum PIC S9999 OCCURS 1 TO 20 TIMES DEPENDING ON WS-BitWidth VALUE ZERO.
+         01 WS-BitGammaSumTable.
+           02  WS-BitGammaSum PIC S9999 OCCURS 1 TO 20 TIMES DEPENDING ON WS-BitWidth VALUE ZERO.
+         01 WS-BitEpsilonSumTable.
+           02  WS-BitEpsilonSum PIC S9999 OCCURS 1 TO 20 TIMES DEPENDING ON WS-BitWidth VALUE ZERO.
+
       PROCEDURE DIVISION.
-         PERFORM ProcessInputFile.
-         
-         PERFORM BitDecisions VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=13.
+         PERFORM DetermineBitWidth.
+         PERFORM DetermineBatchList.
 
-         PERFORM CalculateDecimalGamma VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=13.
-         DISPLAY 'Gamma Rate: ' WS-GammaRate.
+         OPEN OUTPUT RejectFile.
+         CLOSE RejectFile.
+         OPEN OUTPUT TieLog.
+         CLOSE TieLog.
+         OPEN OUTPUT PowerReport.
+         CLOSE PowerReport.
+         OPEN OUTPUT FreqReport.
+         CLOSE FreqReport.
 
-         PERFORM CalculateDecimalEpsilon VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=13.
-         DISPLAY 'Epsilon Rate: ' WS-EpsilonRate.
+         PERFORM ProcessBatch VARYING WS-BatchIterator FROM 1 BY 1 UNTIL WS-BatchIterator > WS-BatchCount.
 
-         COMPUTE WS-Answer = WS-EpsilonRate * WS-GammaRate.
-         DISPLAY 'Part 1 Answer: ' WS-Answer.
+         DISPLAY 'Grand Total Rejected Records: ' WS-GrandRejectCount.
+         DISPLAY 'Grand Total Power Consumption (sum of per-batch answers): ' WS-GrandAnswer.
       STOP RUN.
 
+      DetermineBatchList.
+         MOVE 'batchlist.dat' TO WS-BatchListName
+         ACCEPT WS-CmdLineArg FROM COMMAND-LINE
+         IF WS-CmdLineArg NOT = SPACES THEN
+           MOVE WS-CmdLineArg TO WS-BatchListName
+         END-IF
+
+         MOVE 0 TO WS-BatchCount
+         MOVE 'N' TO WS-Eof
+         OPEN INPUT BatchList
+         IF WS-BatchListStatus = '00' THEN
+           PERFORM UNTIL WS-Eof = 'Y' OR WS-BatchCount = WS-MaxBatch
+             READ BatchList
+               AT END
+                 MOVE 'Y' TO WS-Eof
+               NOT AT END
+                 ADD 1 TO WS-BatchCount
+                 MOVE BatchListRecord TO WS-BatchName (WS-BatchCount)
+             END-READ
+           END-PERFORM
+           IF WS-BatchCount = WS-MaxBatch AND WS-Eof NOT = 'Y' THEN
+             READ BatchList
+               AT END
+                 MOVE 'Y' TO WS-Eof
+               NOT AT END
+                 DISPLAY 'WARNING: ' WS-BatchListName
+                   ' has more than ' WS-MaxBatch
+                   ' entries - batches beyond the first '
+                   WS-MaxBatch ' were dropped'
+             END-READ
+           END-IF
+           CLOSE BatchList
+         END-IF
+         MOVE 'N' TO WS-Eof
+
+         IF WS-BatchCount = 0 THEN
+           MOVE 1 TO WS-BatchCount
+           MOVE 'input.txt' TO WS-BatchName (1)
+         END-IF
+      .
+
+      ProcessBatch.
+         MOVE WS-BatchName (WS-BatchIterator) TO WS-InputFileName
+         MOVE 0 TO WS-RecordCount WS-RejectCount WS-LineNumber
+         MOVE 0 TO WS-GammaRate WS-EpsilonRate WS-Answer
+         MOVE 'N' TO WS-Eof
+         PERFORM ResetBatchAccumulators VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+
+         PERFORM ProcessInputFile
+         DISPLAY 'Batch ' WS-BatchIterator ' (' WS-InputFileName ') Rejected Records: ' WS-RejectCount
+
+         OPEN EXTEND FreqReport
+         PERFORM WriteFreqPosition VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+         CLOSE FreqReport
+
+         OPEN EXTEND TieLog
+         PERFORM BitDecisions VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+         CLOSE TieLog
+
+         PERFORM CalculateDecimalGamma VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+         DISPLAY 'Batch ' WS-BatchIterator ' Gamma Rate: ' WS-GammaRate
+
+         PERFORM CalculateDecimalEpsilon VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+         DISPLAY 'Batch ' WS-BatchIterator ' Epsilon Rate: ' WS-EpsilonRate
+
+         COMPUTE WS-Answer = WS-EpsilonRate * WS-GammaRate
+         DISPLAY 'Batch ' WS-BatchIterator ' Answer: ' WS-Answer
+
+         PERFORM WritePowerReport
+         PERFORM WriteAuditLog
+
+         ADD WS-Answer TO WS-GrandAnswer
+         ADD WS-RejectCount TO WS-GrandRejectCount
+      .
+
+      ResetBatchAccumulators.
+         SET WS-BitSum (WS-Iterator) TO 0
+         SET WS-BitGammaSum (WS-Iterator) TO 0
+         SET WS-BitEpsilonSum (WS-Iterator) TO 0
+      .
+
+      DetermineBitWidth.
+         MOVE 12 TO WS-BitWidth
+         OPEN INPUT ControlFile
+         IF WS-ControlFileStatus = '00' THEN
+           READ ControlFile INTO WS-ControlRecord
+             AT END
+               CONTINUE
+             NOT AT END
+               IF WS-ControlRecord IS NUMERIC THEN
+                 MOVE WS-ControlRecord TO WS-BitWidth
+               END-IF
+           END-READ
+           CLOSE ControlFile
+         END-IF
+         IF WS-BitWidth < WS-MinBitWidth OR WS-BitWidth > WS-MaxBitWidth THEN
+           DISPLAY 'WARNING: bit width in ' WS-ControlFileName
+             ' is out of the supported 1-20 range - defaulting to 12'
+           MOVE 12 TO WS-BitWidth
+         END-IF
+         MOVE WS-BitWidth TO WS-Bits
+         COMPUTE WS-IteratorMAX = WS-BitWidth + 1
+      .
+
+      WritePowerReport.
+         ACCEPT WS-RunDate FROM DATE YYYYMMDD
+         MOVE WS-BatchIterator TO WS-PR-BatchNum
+         MOVE WS-InputFileName TO WS-PR-InputFile
+         MOVE WS-RunDate TO WS-PR-RunDate
+         MOVE WS-RecordCount TO WS-PR-RecordCount
+         MOVE WS-GammaRate TO WS-PR2-Gamma
+         MOVE WS-EpsilonRate TO WS-PR2-Epsilon
+         MOVE WS-Answer TO WS-PR2-Answer
+
+         OPEN EXTEND PowerReport
+            MOVE WS-PowerReportLine TO PowerReportRecord
+            WRITE PowerReportRecord
+            MOVE WS-PowerReportLine2 TO PowerReportRecord
+            WRITE PowerReportRecord
+         CLOSE PowerReport
+      .
+
+      WriteAuditLog.
+         ACCEPT WS-RunDate FROM DATE YYYYMMDD
+         ACCEPT WS-AuditTime FROM TIME
+         STRING WS-RunDate DELIMITED BY SIZE
+                WS-AuditTime DELIMITED BY SIZE
+           INTO WS-AuditTimestamp
+         MOVE WS-AuditTimestamp TO WS-AU-Timestamp
+         MOVE WS-ProgramLabel TO WS-AU-Program
+         MOVE WS-InputFileName TO WS-AU-InputFile
+         MOVE WS-RecordCount TO WS-AU-RecordCount
+         MOVE WS-Answer TO WS-AU-Answer
+
+         OPEN EXTEND AuditLog
+         IF WS-AuditFileStatus NOT = '00' THEN
+           OPEN OUTPUT AuditLog
+         END-IF
+         MOVE WS-AuditLine TO AuditLogRecord
+         WRITE AuditLogRecord
+         CLOSE AuditLog
+      .
+
       ProcessInputFile.
          OPEN INPUT Diagnostics.
+         OPEN EXTEND RejectFile.
             PERFORM UNTIL WS-Eof='Y'
                READ Diagnostics INTO WS-Diagnostics
                   AT END
                     MOVE 'Y' TO WS-Eof
-                  NOT AT END 
-                    PERFORM BitAggregate VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=13
+                  NOT AT END
+                    ADD 1 TO WS-LineNumber
+                    ADD 1 TO WS-RecordCount
+                    MOVE 'Y' TO WS-LineValid
+                    MOVE 0 TO WS-BadPosition
+                    PERFORM ValidateDiagnosticChar VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+                    IF WS-LineValid = 'N' THEN
+                      ADD 1 TO WS-RejectCount
+                      PERFORM WriteRejectRecord
+                    ELSE
+                      PERFORM BitAggregate VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+                    END-IF
                END-READ
             END-PERFORM.
          CLOSE Diagnostics
+         CLOSE RejectFile
+      .
+
+      ValidateDiagnosticChar.
+        IF Name (WS-Iterator:1) NOT = '0' AND Name (WS-Iterator:1) NOT = '1' THEN
+          IF WS-LineValid = 'Y' THEN
+            MOVE 'N' TO WS-LineValid
+            MOVE WS-Iterator TO WS-BadPosition
+          END-IF
+        END-IF
+      .
+
+      WriteRejectRecord.
+         MOVE WS-LineNumber TO WS-RJ-LineNum
+         MOVE WS-BadPosition TO WS-RJ-BadPos
+         MOVE Name TO WS-RJ-Data
+         MOVE WS-RejectLine TO RejectFileRecord
+         WRITE RejectFileRecord
+      .
+
+      WriteFreqPosition.
+         COMPUTE WS-FreqValidCount = WS-RecordCount - WS-RejectCount
+         IF WS-FreqValidCount > 0 THEN
+           COMPUTE WS-FreqOneCount = (WS-FreqValidCount + WS-BitSum (WS-Iterator)) / 2
+           COMPUTE WS-FreqZeroCount = WS-FreqValidCount - WS-FreqOneCount
+           COMPUTE WS-FreqZeroPct ROUNDED = (WS-FreqZeroCount * 100) / WS-FreqValidCount
+           COMPUTE WS-FreqOnePct ROUNDED = (WS-FreqOneCount * 100) / WS-FreqValidCount
+         ELSE
+           MOVE 0 TO WS-FreqZeroCount WS-FreqOneCount WS-FreqZeroPct WS-FreqOnePct
+         END-IF
+         MOVE WS-Iterator TO WS-FR-BitPos
+         MOVE WS-FreqZeroCount TO WS-FR-ZeroCnt
+         MOVE WS-FreqZeroPct TO WS-FR-ZeroPct
+         MOVE WS-FreqOneCount TO WS-FR-OneCnt
+         MOVE WS-FreqOnePct TO WS-FR-OnePct
+         MOVE WS-FreqLine TO FreqReportRecord
+         WRITE FreqReportRecord
       .
-      
+
       BitDecisions.
         IF WS-BitSum (WS-Iterator) IS POSITIVE THEN
           SET WS-BitEpsilonSum (WS-Iterator) TO 0
@@ -63,9 +421,19 @@
         ELSE IF WS-BitSum (WS-Iterator) IS NEGATIVE THEN
           SET WS-BitEpsilonSum (WS-Iterator) TO 1
           SET WS-BitGammaSum (WS-Iterator) TO 0
+        ELSE
+          COMPUTE WS-TieCount = (WS-RecordCount - WS-RejectCount) / 2
+          PERFORM WriteTieWarning
         END-IF
       .
-      
+
+      WriteTieWarning.
+         MOVE WS-Iterator TO WS-TL-BitPos
+         MOVE WS-TieCount TO WS-TL-TieCnt
+         MOVE WS-TieLine TO TieLogRecord
+         WRITE TieLogRecord
+      .
+
       BitAggregate.
         IF WS-Binary (WS-Iterator) IS POSITIVE THEN
           ADD 1 TO WS-BitSum (WS-Iterator)
@@ -73,13 +441,13 @@
           SUBTRACT 1 FROM WS-BitSum (WS-Iterator)
         END-IF
       .
-      
+
       CalculateDecimalGamma.
-        COMPUTE WS-ExponentResult = WS-BitGammaSum(WS-Iterator) * (2 ** (12 - WS-Iterator)).
+        COMPUTE WS-ExponentResult = WS-BitGammaSum(WS-Iterator) * (2 ** (WS-Bits - WS-Iterator)).
         ADD WS-ExponentResult TO WS-GammaRate
       .
-      
+
       CalculateDecimalEpsilon.
-        COMPUTE WS-ExponentResult = WS-BitEpsilonSum(WS-Iterator) * (2 ** (12 - WS-Iterator)).
+        COMPUTE WS-ExponentResult = WS-BitEpsilonSum(WS-Iterator) * (2 ** (WS-Bits - WS-Iterator)).
         ADD WS-ExponentResult TO WS-EpsilonRate
       .
