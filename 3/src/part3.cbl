@@ -0,0 +1,393 @@
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. DIAG-SUM.
+
+      ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+            SELECT Diagnostics ASSIGN TO 'input.txt'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT ControlFile ASSIGN TO DYNAMIC WS-ControlFileName
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-ControlFileStatus.
+
+            SELECT RejectFile ASSIGN TO 'reject.txt'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT TieLog ASSIGN TO 'tielog.txt'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+      DATA DIVISION.
+         FILE SECTION.
+         FD Diagnostics.
+         01 DiagnosticsFile.
+            02 Name PIC A(20).
+
+         FD ControlFile.
+         01 ControlFileRecord PIC X(2).
+
+         FD RejectFile.
+         01 RejectFileRecord PIC X(60).
+
+         FD TieLog.
+         01 TieLogRecord PIC X(60).
+
+         WORKING-STORAGE SECTION.
+         01 WS-Diagnostics.
+            02 WS-Binary PIC 9(1) OCCURS 1 TO 20 TIMES DEPENDING ON WS-BitWidth.
+         01 WS-Eof PIC A(1).
+         01 WS-Iterator PIC 9(2) VALUE 0.
+         01 WS-TopLevelIterator PIC 9(2) VALUE 0.
+
+         01 WS-MinBitWidth PIC 9(2) VALUE 1.
+         01 WS-MaxBitWidth PIC 9(2) VALUE 20.
+         01 WS-BitWidth PIC 9(2) VALUE 12.
+         01 WS-IteratorMAX PIC 9(2) VALUE 13.
+         01 WS-Bits PIC 9(2) VALUE 12.
+
+         01 WS-ControlFileName PIC X(12) VALUE 'bitwidth.dat'.
+         01 WS-ControlFileStatus PIC XX VALUE '00'.
+         01 WS-ControlRecord PIC X(2).
+
+         01 WS-LineValid PIC A(1) VALUE 'Y'.
+
+         01 WS-LineNumber PIC 9(6) VALUE 0.
+         01 WS-RejectCount PIC 9(6) VALUE 0.
+         01 WS-RejectLogged PIC X(1) VALUE 'N'.
+         01 WS-BadPosition PIC 9(2) VALUE 0.
+         01 WS-TieCount PIC 9(6) VALUE 0.
+
+         01 WS-RejectLine.
+           02 WS-RJ-Label1  PIC X(5)  VALUE 'LINE '.
+           02 WS-RJ-LineNum PIC ZZZZZ9.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 WS-RJ-Label2  PIC X(4)  VALUE 'POS '.
+           02 WS-RJ-BadPos  PIC Z9.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 WS-RJ-Label3  PIC X(5)  VALUE 'DATA:'.
+           02 WS-RJ-Data    PIC X(20).
+
+         01 WS-TieLine.
+           02 WS-TL-Label1  PIC X(9)  VALUE 'BIT POS '.
+           02 WS-TL-BitPos  PIC Z9.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 WS-TL-Label2  PIC X(15) VALUE 'TIE COUNT EACH:'.
+           02 WS-TL-TieCnt  PIC ZZZZZ9.
+
+         01 WS-Part1RecordCount PIC 9(6) VALUE 0.
+         01 WS-Part2RecordCount PIC 9(6) VALUE 0.
+         01 WS-ReconcileOk PIC A(1) VALUE 'Y'.
+
+         01  WS-Totals.
+           02  WS-PowerAnswer PIC 9(18) VALUE ZERO.
+           02  WS-EpsilonRate PIC 9(18) VALUE ZERO.
+           02  WS-GammaRate PIC 9(18) VALUE ZERO.
+           02  WS-LifeSupportAnswer PIC 9(18) VALUE ZERO.
+           02  WS-Oxygen PIC 9(18) VALUE ZERO.
+           02  WS-CO2 PIC 9(18) VALUE ZERO.
+           02  WS-ExponentResult PIC 9(18) VALUE ZERO.
+           02  WS-IsAMatch PIC S99 VALUE 1.
+           02  WS-LineMatches PIC 9(13) VALUE 0.
+
+         01 WS-BitSumTable.
+           02  WS-BitSum PIC S9999 OCCURS 1 TO 20 TIMES DEPENDING ON WS-BitWidth VALUE ZERO.
+         01 WS-BitGammaSumTable.
+           02  WS-BitGammaSum PIC S9999 OCCURS 1 TO 20 TIMES DEPENDING ON WS-BitWidth VALUE ZERO.
+         01 WS-BitEpsilonSumTable.
+           02  WS-BitEpsilonSum PIC S9999 OCCURS 1 TO 20 TIMES DEPENDING ON WS-BitWidth VALUE ZERO.
+         01 WS-BitDecisionSumTable.
+           02  WS-BitDecisionSum PIC S9999 OCCURS 1 TO 20 TIMES DEPENDING ON WS-BitWidth VALUE ZERO.
+         01 WS-BitLockedTable.
+           02  WS-BitLocked PIC 9(1) OCCURS 1 TO 20 TIMES DEPENDING ON WS-BitWidth VALUE ZERO.
+         01 WS-BitValuesTable.
+           02  WS-BitValues PIC 9(1) OCCURS 1 TO 20 TIMES DEPENDING ON WS-BitWidth VALUE ZERO.
+         01 WS-LatestTable.
+           02  WS-Latest PIC 9(1) OCCURS 1 TO 20 TIMES DEPENDING ON WS-BitWidth VALUE ZERO.
+
+      PROCEDURE DIVISION.
+
+         PERFORM DetermineBitWidth.
+
+         OPEN OUTPUT RejectFile.
+         CLOSE RejectFile.
+         OPEN OUTPUT TieLog.
+         CLOSE TieLog.
+
+         *>    PART-ONE style power consumption calculation
+         PERFORM ProcessInputFileForPower.
+
+         OPEN EXTEND TieLog
+         PERFORM BitDecisions VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX.
+         CLOSE TieLog
+         PERFORM CalculateDecimalGamma VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX.
+         PERFORM CalculateDecimalEpsilon VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX.
+         COMPUTE WS-PowerAnswer = WS-EpsilonRate * WS-GammaRate.
+
+         *>    PART-TWO style life support rating calculation
+         PERFORM MainOxygenProcedure VARYING WS-TopLevelIterator FROM 1 BY 1 UNTIL WS-TopLevelIterator=WS-IteratorMAX.
+         PERFORM CalculateOxygenDecimal VARYING WS-TopLevelIterator FROM 1 BY 1 UNTIL WS-TopLevelIterator=WS-IteratorMAX.
+
+         PERFORM Clean VARYING WS-TopLevelIterator FROM 1 BY 1 UNTIL WS-TopLevelIterator=WS-IteratorMAX.
+         PERFORM MainCO2Procedure VARYING WS-TopLevelIterator FROM 1 BY 1 UNTIL WS-TopLevelIterator=WS-IteratorMAX.
+         PERFORM CalculateCO2Decimal VARYING WS-TopLevelIterator FROM 1 BY 1 UNTIL WS-TopLevelIterator=WS-IteratorMAX.
+         COMPUTE WS-LifeSupportAnswer = WS-Oxygen * WS-CO2.
+
+         *>    Reconcile the record counts each side saw for the same input
+         MOVE 'Y' TO WS-ReconcileOk
+         IF WS-Part1RecordCount NOT = WS-Part2RecordCount THEN
+           MOVE 'N' TO WS-ReconcileOk
+         END-IF
+
+         DISPLAY '==== SUBMARINE DIAGNOSTIC SUMMARY ===='
+         DISPLAY 'Gamma Rate: ' WS-GammaRate.
+         DISPLAY 'Epsilon Rate: ' WS-EpsilonRate.
+         DISPLAY 'Power Consumption: ' WS-PowerAnswer.
+         DISPLAY 'Oxygen Rating: ' WS-Oxygen.
+         DISPLAY 'CO2 Rating: ' WS-CO2.
+         DISPLAY 'Life Support Rating: ' WS-LifeSupportAnswer.
+         DISPLAY 'Part 1 pass record count: ' WS-Part1RecordCount.
+         DISPLAY 'Part 2 pass record count: ' WS-Part2RecordCount.
+         DISPLAY 'Rejected Records: ' WS-RejectCount.
+         IF WS-ReconcileOk = 'N' THEN
+           DISPLAY 'RECONCILIATION ERROR: record counts do not match between the power and life-support passes'
+         ELSE
+           DISPLAY 'Reconciliation OK: record counts match'
+         END-IF
+      STOP RUN.
+
+      DetermineBitWidth.
+         MOVE 12 TO WS-BitWidth
+         OPEN INPUT ControlFile
+         IF WS-ControlFileStatus = '00' THEN
+           READ ControlFile INTO WS-ControlRecord
+             AT END
+               CONTINUE
+             NOT AT END
+               IF WS-ControlRecord IS NUMERIC THEN
+                 MOVE WS-ControlRecord TO WS-BitWidth
+               END-IF
+           END-READ
+           CLOSE ControlFile
+         END-IF
+         IF WS-BitWidth < WS-MinBitWidth OR WS-BitWidth > WS-MaxBitWidth THEN
+           DISPLAY 'WARNING: bit width in ' WS-ControlFileName
+             ' is out of the supported 1-20 range - defaulting to 12'
+           MOVE 12 TO WS-BitWidth
+         END-IF
+         MOVE WS-BitWidth TO WS-Bits
+         COMPUTE WS-IteratorMAX = WS-BitWidth + 1
+      .
+
+      ValidateDiagnosticChar.
+        IF Name (WS-Iterator:1) NOT = '0' AND Name (WS-Iterator:1) NOT = '1' THEN
+          IF WS-LineValid = 'Y' THEN
+            MOVE 'N' TO WS-LineValid
+            MOVE WS-Iterator TO WS-BadPosition
+          END-IF
+        END-IF
+      .
+
+      WriteRejectRecord.
+         MOVE WS-LineNumber TO WS-RJ-LineNum
+         MOVE WS-BadPosition TO WS-RJ-BadPos
+         MOVE Name TO WS-RJ-Data
+         MOVE WS-RejectLine TO RejectFileRecord
+         WRITE RejectFileRecord
+      .
+
+      ProcessInputFileForPower.
+         MOVE 0 TO WS-LineNumber
+         OPEN INPUT Diagnostics.
+         OPEN EXTEND RejectFile.
+            PERFORM UNTIL WS-Eof='Y'
+               READ Diagnostics INTO WS-Diagnostics
+                  AT END
+                    MOVE 'Y' TO WS-Eof
+                  NOT AT END
+                    ADD 1 TO WS-LineNumber
+                    MOVE 'Y' TO WS-LineValid
+                    MOVE 0 TO WS-BadPosition
+                    PERFORM ValidateDiagnosticChar VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+                    IF WS-LineValid = 'N' THEN
+                      IF WS-RejectLogged = 'N' THEN
+                        ADD 1 TO WS-RejectCount
+                        PERFORM WriteRejectRecord
+                      END-IF
+                    ELSE
+                      ADD 1 TO WS-Part1RecordCount
+                      PERFORM BitAggregate VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+                    END-IF
+               END-READ
+            END-PERFORM.
+         CLOSE Diagnostics
+         CLOSE RejectFile
+         MOVE 'Y' TO WS-RejectLogged
+      .
+
+      BitDecisions.
+        IF WS-BitSum (WS-Iterator) IS POSITIVE THEN
+          SET WS-BitEpsilonSum (WS-Iterator) TO 0
+          SET WS-BitGammaSum (WS-Iterator) TO 1
+        ELSE IF WS-BitSum (WS-Iterator) IS NEGATIVE THEN
+          SET WS-BitEpsilonSum (WS-Iterator) TO 1
+          SET WS-BitGammaSum (WS-Iterator) TO 0
+        ELSE
+          COMPUTE WS-TieCount = WS-Part1RecordCount / 2
+          PERFORM WriteTieWarning
+        END-IF
+      .
+
+      WriteTieWarning.
+         MOVE WS-Iterator TO WS-TL-BitPos
+         MOVE WS-TieCount TO WS-TL-TieCnt
+         MOVE WS-TieLine TO TieLogRecord
+         WRITE TieLogRecord
+      .
+
+      BitAggregate.
+        IF WS-Binary (WS-Iterator) IS POSITIVE THEN
+          ADD 1 TO WS-BitSum (WS-Iterator)
+        ELSE IF WS-Binary (WS-Iterator) IS ZERO THEN
+          SUBTRACT 1 FROM WS-BitSum (WS-Iterator)
+        END-IF
+      .
+
+      CalculateDecimalGamma.
+        COMPUTE WS-ExponentResult = WS-BitGammaSum(WS-Iterator) * (2 ** (WS-Bits - WS-Iterator)).
+        ADD WS-ExponentResult TO WS-GammaRate
+      .
+
+      CalculateDecimalEpsilon.
+        COMPUTE WS-ExponentResult = WS-BitEpsilonSum(WS-Iterator) * (2 ** (WS-Bits - WS-Iterator)).
+        ADD WS-ExponentResult TO WS-EpsilonRate
+      .
+
+      Clean.
+         SET WS-Latest (WS-TopLevelIterator) TO 0
+         SET WS-BitLocked (WS-TopLevelIterator) TO 0
+         SET WS-BitValues (WS-TopLevelIterator) TO 0
+         SET WS-IsAMatch TO 1
+      .
+
+      IsAMatch.
+         IF WS-IsAMatch IS POSITIVE THEN
+           IF WS-BitLocked (WS-Iterator) IS POSITIVE THEN
+             IF WS-BitValues (WS-Iterator) IS NOT = WS-Binary (WS-Iterator) THEN
+               SET WS-IsAMatch TO -1
+             END-IF
+           END-IF
+         END-IF
+      .
+
+      ProcessInputFileForLifeSupport.
+         MOVE 0 TO WS-LineNumber
+         OPEN INPUT Diagnostics.
+         OPEN EXTEND RejectFile.
+            MOVE 0 TO WS-Part2RecordCount
+            PERFORM UNTIL WS-Eof='Y'
+               READ Diagnostics INTO WS-Diagnostics
+                  AT END
+                    MOVE 'Y' TO WS-Eof
+                  NOT AT END
+                    ADD 1 TO WS-LineNumber
+                    MOVE 'Y' TO WS-LineValid
+                    MOVE 0 TO WS-BadPosition
+                    PERFORM ValidateDiagnosticChar VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+                    IF WS-LineValid = 'N' THEN
+                      IF WS-RejectLogged = 'N' THEN
+                        ADD 1 TO WS-RejectCount
+                        PERFORM WriteRejectRecord
+                      END-IF
+                    ELSE
+                      ADD 1 TO WS-Part2RecordCount
+                      SET WS-IsAMatch TO 1
+                      PERFORM IsAMatch VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+
+                      IF WS-IsAMatch IS POSITIVE THEN
+                        ADD 1 TO WS-LineMatches
+                        PERFORM SaveLatest VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+                        PERFORM BitAggregate VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+                      END-IF
+                    END-IF
+               END-READ
+            END-PERFORM.
+         CLOSE Diagnostics
+         CLOSE RejectFile
+         MOVE 'Y' TO WS-RejectLogged
+      .
+
+      BitOxygenDecisions.
+        IF WS-BitSum (WS-Iterator) IS POSITIVE THEN
+          SET WS-BitDecisionSum (WS-Iterator) TO 1
+        ELSE IF WS-BitSum (WS-Iterator) IS NEGATIVE THEN
+          SET WS-BitDecisionSum (WS-Iterator) TO 0
+        ELSE IF WS-BitSum (WS-Iterator) IS ZERO THEN
+          SET WS-BitDecisionSum (WS-Iterator) TO 1
+        END-IF
+      .
+
+      BitCO2Decisions.
+        IF WS-BitSum (WS-Iterator) IS POSITIVE THEN
+          SET WS-BitDecisionSum (WS-Iterator) TO 0
+        ELSE IF WS-BitSum (WS-Iterator) IS NEGATIVE THEN
+          SET WS-BitDecisionSum (WS-Iterator) TO 1
+        ELSE IF WS-BitSum (WS-Iterator) IS ZERO THEN
+          SET WS-BitDecisionSum (WS-Iterator) TO 0
+        END-IF
+      .
+
+      CalculateOxygenDecimal.
+        COMPUTE WS-ExponentResult = WS-BitValues(WS-TopLevelIterator) * (2 ** (WS-Bits - WS-TopLevelIterator)).
+        ADD WS-ExponentResult TO WS-Oxygen
+      .
+
+      CalculateCO2Decimal.
+        COMPUTE WS-ExponentResult = WS-BitValues(WS-TopLevelIterator) * (2 ** (WS-Bits - WS-TopLevelIterator)).
+        ADD WS-ExponentResult TO WS-CO2
+      .
+
+      MainOxygenProcedure.
+         MOVE 'N' TO WS-Eof
+         PERFORM CleanFileData VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX.
+         PERFORM ProcessInputFileForLifeSupport.
+
+         PERFORM BitOxygenDecisions VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX.
+
+         IF WS-LineMatches = 1 THEN
+           *>    Found the last item so let's lock it all down
+           PERFORM LockDown VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+         ELSE
+           SET WS-BitValues (WS-TopLevelIterator) TO WS-BitDecisionSum (WS-TopLevelIterator)
+           SET WS-BitLocked (WS-TopLevelIterator) TO 1
+         END-IF
+      .
+
+      MainCO2Procedure.
+         MOVE 'N' TO WS-Eof
+         PERFORM CleanFileData VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX.
+         PERFORM ProcessInputFileForLifeSupport.
+
+         PERFORM BitCO2Decisions VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX.
+
+         IF WS-LineMatches = 1 THEN
+           *>    Found the last item so let's lock it all down
+           PERFORM LockDown VARYING WS-Iterator FROM 1 BY 1 UNTIL WS-Iterator=WS-IteratorMAX
+         ELSE
+           SET WS-BitValues (WS-TopLevelIterator) TO WS-BitDecisionSum (WS-TopLevelIterator)
+           SET WS-BitLocked (WS-TopLevelIterator) TO 1
+         END-IF
+      .
+
+      LockDown.
+         SET WS-BitValues (WS-Iterator) TO WS-Latest (WS-Iterator)
+         SET WS-BitLocked (WS-Iterator) TO 1
+      .
+
+      CleanFileData.
+         SET WS-LineMatches TO 0
+         SET WS-BitSum (WS-Iterator) TO 0
+      .
+
+      SaveLatest.
+         SET WS-Latest(WS-Iterator) TO WS-Binary (WS-Iterator)
+      .
